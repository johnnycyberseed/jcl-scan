@@ -1,5 +1,5 @@
       *----------------------------------------------------------------*
-      *  IEBGENER â€“ Minimal IEBGENER-like copy utility in COBOL        *
+      *  IEBGENER - Minimal IEBGENER-like copy utility in COBOL        *
       *  - Copies SYSUT1 -> SYSUT2 (QSAM), supports FB or VB datasets  *
       *  - Emits a one-line summary to SYSPRINT                        *
       *----------------------------------------------------------------*
@@ -7,6 +7,11 @@
        PROGRAM-ID. IEBGENER.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION CDYMD
+           FUNCTION CHTIME.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INFILE    ASSIGN TO SYSUT1
@@ -15,6 +20,23 @@
            SELECT OUTFILE   ASSIGN TO SYSUT2
                             ORGANIZATION IS SEQUENTIAL
                             FILE STATUS IS OUT-STAT.
+           SELECT OPTIONAL OUTKSDS ASSIGN TO SYSUT2
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE IS SEQUENTIAL
+                            RECORD KEY IS OUTK-KEY
+                            FILE STATUS IS OUTK-STAT.
+           SELECT OPTIONAL OUTFILE3 ASSIGN TO SYSUT3
+                            ORGANIZATION IS SEQUENTIAL
+                            FILE STATUS IS OUT3-STAT.
+           SELECT OPTIONAL OUTFILE4 ASSIGN TO SYSUT4
+                            ORGANIZATION IS SEQUENTIAL
+                            FILE STATUS IS OUT4-STAT.
+           SELECT OPTIONAL CTLFILE  ASSIGN TO SYSIN
+                            ORGANIZATION IS SEQUENTIAL
+                            FILE STATUS IS CTL-STAT.
+           SELECT OPTIONAL CKPTFILE ASSIGN TO CKPT01
+                            ORGANIZATION IS SEQUENTIAL
+                            FILE STATUS IS CKPT-STAT.
            SELECT PRTFILE   ASSIGN TO SYSPRINT
                             ORGANIZATION IS SEQUENTIAL
                             FILE STATUS IS PRT-STAT.
@@ -31,6 +53,64 @@
            RECORD VARYING  FROM 1 TO 32756 DEPENDING ON OUT-LEN.
        01  OUTREC   PIC X(32756).
 
+      *   KSDS view of SYSUT2, used only when the run is told (via the
+      *   ORG= control card) that the target dataset is a VSAM key-
+      *   sequenced file rather than a QSAM extract.  OUTK-KEY is the
+      *   cluster's record-key field.  This shop's KSDS loads all use a
+      *   60-byte key (the largest this utility supports); VALIDATE-
+      *   KEY-LEN rejects the run rather than writing against a key
+      *   field that doesn't match, and the reformatted record follows
+      *   the key unchanged, so BUILD-KSDS-RECORD never drops or
+      *   rearranges a byte of it - the key is carried ahead of the
+      *   record, not traded for part of it.  A COBOL RECORD KEY field
+      *   is necessarily a fixed, compiled-in width, so any record
+      *   this FD writes is at least 60 bytes even when the source
+      *   record is shorter - that floor is inherent to declaring a
+      *   key at all, not something a reformat can avoid.
+       FD  OUTKSDS
+           RECORD VARYING FROM 60 TO 32816 DEPENDING ON OUTK-LEN.
+       01  OUTKREC.
+           05  OUTK-KEY      PIC X(60).
+           05  OUTK-REST     PIC X(32756).
+
+       FD  OUTFILE3
+           RECORDING MODE IS V
+           RECORD VARYING  FROM 1 TO 32756 DEPENDING ON OUT3-LEN.
+       01  OUT3REC  PIC X(32756).
+
+       FD  OUTFILE4
+           RECORDING MODE IS V
+           RECORD VARYING  FROM 1 TO 32756 DEPENDING ON OUT4-LEN.
+       01  OUT4REC  PIC X(32756).
+
+      *   SYSIN control-card image (classic 80-byte statement card).
+       FD  CTLFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTLLINE  PIC X(80).
+
+      *   Single-record checkpoint file, rewritten wholesale every
+      *   CHECKPOINT= interval.  Carries every running total the
+      *   report depends on, not just WS-COUNT, so a restart resumes
+      *   the report's figures as well as the copy itself instead of
+      *   understating everything before the restart point.
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  CKPTREC.
+           05  CKPT-COUNT          PIC 9(18).
+           05  CKPT-COUNT3         PIC 9(18).
+           05  CKPT-COUNT4         PIC 9(18).
+           05  CKPT-OMIT-COUNT     PIC 9(18).
+           05  CKPT-OMIT3-COUNT    PIC 9(18).
+           05  CKPT-OMIT4-COUNT    PIC 9(18).
+           05  CKPT-TRUNC-COUNT    PIC 9(09).
+           05  CKPT-MIN-LEN        PIC 9(05).
+           05  CKPT-MAX-LEN        PIC 9(05).
+           05  CKPT-TOTAL-BYTES    PIC 9(18).
+           05  CKPT-WRITTEN-COUNT  PIC 9(18).
+           05  FILLER              PIC X(37).
+
        FD  PRTFILE
            RECORDING MODE IS F
            RECORD CONTAINS 133 CHARACTERS.
@@ -39,13 +119,190 @@
        WORKING-STORAGE SECTION.
        01  IN-STAT     PIC XX  VALUE SPACES.
        01  OUT-STAT    PIC XX  VALUE SPACES.
+       01  OUTK-STAT   PIC XX  VALUE SPACES.
+       01  OUT3-STAT   PIC XX  VALUE SPACES.
+       01  OUT4-STAT   PIC XX  VALUE SPACES.
+       01  CTL-STAT    PIC XX  VALUE SPACES.
+       01  CKPT-STAT   PIC XX  VALUE SPACES.
        01  PRT-STAT    PIC XX  VALUE SPACES.
 
        01  IN-LEN      PIC 9(5) COMP VALUE 0.
        01  OUT-LEN     PIC 9(5) COMP VALUE 0.
+       01  OUT3-LEN    PIC 9(5) COMP VALUE 0.
+       01  OUT4-LEN    PIC 9(5) COMP VALUE 0.
+       01  OUTK-LEN    PIC 9(5) COMP VALUE 0.
 
        01  WS-COUNT    PIC 9(18) COMP-3 VALUE 0.
+       01  WS-COUNT3   PIC 9(18) COMP-3 VALUE 0.
+       01  WS-COUNT4   PIC 9(18) COMP-3 VALUE 0.
+       01  WS-OMIT-COUNT  PIC 9(18) COMP-3 VALUE 0.
+       01  WS-OMIT3-COUNT PIC 9(18) COMP-3 VALUE 0.
+       01  WS-OMIT4-COUNT PIC 9(18) COMP-3 VALUE 0.
        01  WS-EOF      PIC X VALUE 'N'.
+       01  WS-INIT-OK  PIC X VALUE 'Y'.
+
+      *   Return-code handling: WS-FINAL-RC only ever climbs toward
+      *   the worst condition seen; WS-RC-CANDIDATE is the scratch
+      *   operand BUMP-RC compares it against.
+       01  WS-FINAL-RC      PIC 9(3) VALUE 0.
+       01  WS-RC-CANDIDATE  PIC 9(3) VALUE 0.
+
+      *   Record-reformatting table built from SYSIN RECORD FIELD=
+      *   control cards.  With no cards supplied WS-CTL-COUNT stays
+      *   zero and COPY-LOOP falls back to a straight byte copy.
+       01  WS-CTL-COUNT  PIC 9(3) COMP VALUE 0.
+       01  WS-CTL-IDX    PIC 9(3) COMP VALUE 0.
+       01  WS-CTL-TABLE.
+           05  WS-CTL-ENTRY OCCURS 20 TIMES.
+               10  WS-CTL-LEN    PIC 9(5) COMP.
+               10  WS-CTL-START  PIC 9(5) COMP.
+               10  WS-CTL-TARGET PIC 9(5) COMP.
+
+       01  WS-WORK-LEN    PIC 9(5)  COMP VALUE 0.
+       01  WS-FIELD-END   PIC 9(5)  COMP VALUE 0.
+       01  WS-OUTBUF      PIC X(32756).
+
+      *   INCLUDE/OMIT selection, one simple condition per output.
+      *   WS-MAX-SEL-LEN is the declared width of WS-SEL-VALUE/
+      *   WS-SEL3-VALUE/WS-SEL4-VALUE - an operator-supplied FIELD=
+      *   length longer than this is clamped to it so the reference
+      *   modification below never reads past the end of the field.
+       01  WS-MAX-SEL-LEN PIC 9(5)  COMP VALUE 20.
+       01  WS-SEL-TYPE    PIC X     VALUE SPACE.
+       01  WS-SEL-START   PIC 9(5)  COMP VALUE 0.
+       01  WS-SEL-LEN     PIC 9(5)  COMP VALUE 0.
+       01  WS-SEL-VALUE   PIC X(20) VALUE SPACES.
+       01  WS-SEL3-TYPE   PIC X     VALUE SPACE.
+       01  WS-SEL3-START  PIC 9(5)  COMP VALUE 0.
+       01  WS-SEL3-LEN    PIC 9(5)  COMP VALUE 0.
+       01  WS-SEL3-VALUE  PIC X(20) VALUE SPACES.
+       01  WS-SEL4-TYPE   PIC X     VALUE SPACE.
+       01  WS-SEL4-START  PIC 9(5)  COMP VALUE 0.
+       01  WS-SEL4-LEN    PIC 9(5)  COMP VALUE 0.
+       01  WS-SEL4-VALUE  PIC X(20) VALUE SPACES.
+       01  WS-SEL-RESULT  PIC X     VALUE 'Y'.
+       01  WS-OUT3-ACTIVE PIC X     VALUE 'N'.
+       01  WS-OUT4-ACTIVE PIC X     VALUE 'N'.
+      *   Set by an OUTPUT SYSUT3/SYSUT4 control card; a fan-out
+      *   dataset is only opened when its run actually asked for it,
+      *   so an unused SYSUT3/SYSUT4 DD never turns into a stray file.
+       01  WS-OUT3-REQ    PIC X     VALUE 'N'.
+       01  WS-OUT4-REQ    PIC X     VALUE 'N'.
+
+      *   VSAM KSDS control (ORG=, KEY=).  WS-MAX-KEY-LEN is OUTK-KEY's
+      *   declared width - the one key length this shop's KSDS loads
+      *   support, since a COBOL RECORD KEY field has to be a fixed,
+      *   compiled-in size.  VALIDATE-KEY-LEN rejects a KEY= card whose
+      *   length doesn't fit it instead of silently comparing against
+      *   a cluster key of the wrong length.
+       01  WS-ORG-MODE    PIC X     VALUE 'S'.
+       01  WS-KEY-START   PIC 9(5)  COMP VALUE 1.
+       01  WS-KEY-LEN     PIC 9(5)  COMP VALUE 0.
+       01  WS-MAX-KEY-LEN PIC 9(5)  COMP VALUE 60.
+
+      *   Checkpoint/restart control (CHECKPOINT=, RESTART=).
+       01  WS-CKPT-FREQ   PIC 9(9)  COMP VALUE 0.
+       01  WS-CKPT-COUNT  PIC 9(18) COMP-3 VALUE 0.
+       01  WS-RESTART-SW  PIC X     VALUE 'N'.
+       01  WS-SKIP-IDX    PIC 9(18) COMP-3 VALUE 0.
+
+      *   Record-length validation (MAXLEN=, TRUNC=).  WS-TRUNC-OPT
+      *   is 'T' to truncate an oversized record down to WS-MAX-OUT-
+      *   LEN, or 'S' (the default) to skip it entirely; either way
+      *   the violation is logged and counted.
+       01  WS-MAX-OUT-LEN    PIC 9(5)  COMP   VALUE 0.
+       01  WS-TRUNC-OPT      PIC X            VALUE 'S'.
+       01  WS-TRUNC-COUNT    PIC 9(9)  COMP   VALUE 0.
+      *   MAXLEN=/TRUNC=S is a SYSUT2-only ceiling - SYSUT3/SYSUT4 are
+      *   independent fan-out targets that may have their own LRECL,
+      *   so this switch gates WRITE-PRIMARY-OUTPUT alone, not the
+      *   fan-out writes.
+       01  WS-SKIP-THIS-RECORD PIC X          VALUE 'N'.
+
+      *   Control-total reconciliation (EXPECT=).  WS-COUNT is
+      *   reconciled against WS-EXPECT-COUNT on the same basis as
+      *   CHECKPOINT= positioning - total records READ from SYSUT1,
+      *   not the post-selection output count.
+       01  WS-EXPECT-SW      PIC X            VALUE 'N'.
+       01  WS-EXPECT-COUNT   PIC 9(18) COMP-3  VALUE 0.
+
+      *   EBCDIC/ASCII translation (TRANSLATE=).  WS-XLATE-ALL-BYTES
+      *   is the identity byte list 00-FF used as the CONVERTING
+      *   "from" set in both directions; WS-XLATE-TO-EBCDIC/-TO-ASCII
+      *   hold the position-matched replacement bytes (IBM code page
+      *   037).
+       01  WS-TRANSLATE-OPT      PIC X     VALUE ' '.
+
+      *   Record-length statistics (min/max/average, total bytes) -
+      *   tracked over every record written to the primary output.
+       01  WS-MIN-LEN       PIC 9(5)  COMP     VALUE 0.
+       01  WS-MAX-LEN       PIC 9(5)  COMP     VALUE 0.
+       01  WS-AVG-LEN       PIC 9(9)V9(2) COMP-3 VALUE 0.
+       01  WS-AVG-DISP      PIC 9(9).9(2).
+       01  WS-TOTAL-BYTES   PIC 9(18) COMP-3   VALUE 0.
+       01  WS-WRITTEN-COUNT PIC 9(18) COMP-3   VALUE 0.
+       01  WS-XLATE-ALL-BYTES PIC X(256) VALUE
+           X"000102030405060708090A0B0C0D0E0F1011121314151617" &
+           X"18191A1B1C1D1E1F202122232425262728292A2B2C2D2E2F" &
+           X"303132333435363738393A3B3C3D3E3F4041424344454647" &
+           X"48494A4B4C4D4E4F505152535455565758595A5B5C5D5E5F" &
+           X"606162636465666768696A6B6C6D6E6F7071727374757677" &
+           X"78797A7B7C7D7E7F808182838485868788898A8B8C8D8E8F" &
+           X"909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7" &
+           X"A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF" &
+           X"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7" &
+           X"D8D9DADBDCDDDEDFE0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF" &
+           X"F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
+
+       01  WS-XLATE-TO-EBCDIC PIC X(256) VALUE
+           X"00010203372D2E2F1605250B0C0D0E0F101112133C3D3226" &
+           X"18193F271C1D1E1F405A7F7B5B6C507D4D5D5C4E6B604B61" &
+           X"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F7CC1C2C3C4C5C6C7" &
+           X"C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D" &
+           X"79818283848586878889919293949596979899A2A3A4A5A6" &
+           X"A7A8A9C04FD0A107202122232415061728292A2B2C090A1B" &
+           X"30311A333435360838393A3B04143EFF41AA4AB19FB26AB5" &
+           X"BDB49A8A5FCAAFBC908FEAFABEA0B6B39DDA9B8BB7B8B9AB" &
+           X"6465626663679E687471727378757677AC69EDEEEBEFECBF" &
+           X"80FDFEFBFCADAE594445424643479C485451525358555657" &
+           X"8C49CDCECBCFCCE170DDDEDBDC8D8EDF".
+
+       01  WS-XLATE-TO-ASCII PIC X(256) VALUE
+           X"000102039C09867F978D8E0B0C0D0E0F101112139D850887" &
+           X"1819928F1C1D1E1F80818283840A171B88898A8B8C050607" &
+           X"909116939495960498999A9B14159E1A20A0E2E4E0E1E3E5" &
+           X"E7F1A22E3C282B7C26E9EAEBE8EDEEEFECDF21242A293BAC" &
+           X"2D2FC2C4C0C1C3C5C7D1A62C255F3E3FF8C9CACBC8CDCECF" &
+           X"CC603A2340273D22D8616263646566676869ABBBF0FDFEB1" &
+           X"B06A6B6C6D6E6F707172AABAE6B8C6A4B57E737475767778" &
+           X"797AA1BFD0DDDEAE5EA3A5B7A9A7B6BCBDBE5B5DAFA8B4D7" &
+           X"7B414243444546474849ADF4F6F2F3F57D4A4B4C4D4E4F50" &
+           X"5152B9FBFCF9FAFF5CF7535455565758595AB2D4D6D2D3D5" &
+           X"30313233343536373839B3DBDCD9DA9F".
+
+      *   Numeric-to-display scratch for building report lines; a
+      *   STRING operand must be alphanumeric, so each COMP/COMP-3
+      *   counter is MOVEd here before it goes into a report line.
+       01  WS-RPT-NUM1    PIC 9(18).
+       01  WS-RPT-NUM2    PIC 9(18).
+       01  WS-RPT-NUM3    PIC 9(18).
+       01  WS-RPT-NUM4    PIC 9(18).
+
+      *   SYSIN control-card tokenizer scratch.
+       01  WS-W1          PIC X(20) VALUE SPACES.
+       01  WS-W2          PIC X(20) VALUE SPACES.
+       01  WS-W3          PIC X(20) VALUE SPACES.
+       01  WS-W4          PIC X(40) VALUE SPACES.
+       01  WS-FIELD-TOKEN PIC X(40) VALUE SPACES.
+       01  WS-JUNK        PIC X(40) VALUE SPACES.
+       01  WS-JUNK2       PIC X(40) VALUE SPACES.
+       01  WS-PAREN1      PIC X(40) VALUE SPACES.
+       01  WS-PAREN2      PIC X(40) VALUE SPACES.
+       01  WS-SPEC-1      PIC X(10) VALUE SPACES.
+       01  WS-SPEC-2      PIC X(10) VALUE SPACES.
+       01  WS-SPEC-3      PIC X(20) VALUE SPACES.
+       01  WS-SPEC-4      PIC X(10) VALUE SPACES.
+       01  WS-CTL-EOF     PIC X VALUE 'N'.
 
        01  WS-DATE-TIME.
            05  WS-CURR-DT PIC X(10).
@@ -59,86 +316,886 @@
            05  CDT-MIN     PIC 9(2).
            05  CDT-SEC     PIC 9(2).
 
+       01  WS-CURRENT-DATE  PIC X(21).
+
        01  WS-MSG        PIC X(133).
+       01  WS-ERR-DD     PIC X(8)  VALUE SPACES.
+       01  WS-ERR-STAT   PIC XX    VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
+           MOVE 0 TO WS-FINAL-RC
+           PERFORM OPEN-PRTFILE
+           IF WS-INIT-OK = 'Y'
+              PERFORM READ-CONTROL-CARDS
+           END-IF
            PERFORM INIT
-           PERFORM COPY-LOOP
-           PERFORM REPORT
+           IF WS-INIT-OK = 'Y'
+              IF WS-RESTART-SW = 'Y'
+                 PERFORM LOAD-CHECKPOINT
+              END-IF
+              PERFORM COPY-LOOP
+              PERFORM PRINT-REPORT
+           END-IF
            PERFORM TIDY-UP
+           MOVE WS-FINAL-RC TO RETURN-CODE
            GOBACK.
 
+      *----------------------------------------------------------------*
+      *  READ-CONTROL-CARDS - parse the (optional) SYSIN control file  *
+      *----------------------------------------------------------------*
+       READ-CONTROL-CARDS.
+           OPEN INPUT CTLFILE
+           IF CTL-STAT = "00" OR CTL-STAT = "97" OR CTL-STAT = "05"
+              PERFORM UNTIL WS-CTL-EOF = 'Y'
+                 READ CTLFILE
+                    AT END
+                       MOVE 'Y' TO WS-CTL-EOF
+                    NOT AT END
+                       PERFORM PARSE-CTL-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE CTLFILE
+           ELSE
+              MOVE "SYSIN   " TO WS-ERR-DD
+              MOVE CTL-STAT   TO WS-ERR-STAT
+              PERFORM BUILD-OPEN-ERROR-MSG
+           END-IF.
+
+       PARSE-CTL-LINE.
+           MOVE SPACES TO WS-W1 WS-W2 WS-W3 WS-W4
+           IF CTLLINE(1:1) NOT = '*' AND CTLLINE NOT = SPACES
+              UNSTRING CTLLINE DELIMITED BY ALL SPACE
+                       INTO WS-W1 WS-W2 WS-W3 WS-W4
+              EVALUATE TRUE
+                 WHEN WS-W1 = 'RECORD'
+                    PERFORM ADD-REFORMAT-FIELD
+                 WHEN WS-W1 = 'INCLUDE' OR WS-W1 = 'OMIT'
+                    PERFORM SET-PRIMARY-SELECT
+                 WHEN WS-W1 = 'OUTPUT'
+                    PERFORM SET-OUTPUT-SELECT
+                 WHEN WS-W1(1:4)  = 'KEY='
+                    PERFORM SET-KEY-PARM
+                 WHEN WS-W1(1:4)  = 'ORG='
+                    PERFORM SET-ORG-PARM
+                 WHEN WS-W1(1:11) = 'CHECKPOINT='
+                    PERFORM SET-CHECKPOINT-PARM
+                 WHEN WS-W1(1:8)  = 'RESTART='
+                    PERFORM SET-RESTART-PARM
+                 WHEN WS-W1(1:7)  = 'MAXLEN='
+                    PERFORM SET-MAXLEN-PARM
+                 WHEN WS-W1(1:6)  = 'TRUNC='
+                    PERFORM SET-TRUNC-PARM
+                 WHEN WS-W1(1:7)  = 'EXPECT='
+                    PERFORM SET-EXPECT-PARM
+                 WHEN WS-W1(1:10) = 'TRANSLATE='
+                    PERFORM SET-TRANSLATE-PARM
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
+      *   Strips "KEYWORD=(" and ")" off WS-FIELD-TOKEN, leaving the
+      *   comma-separated operands in WS-SPEC-1 thru WS-SPEC-4.
+       PARSE-FIELD-SPEC.
+           MOVE SPACES TO WS-SPEC-1 WS-SPEC-2 WS-SPEC-3 WS-SPEC-4
+           UNSTRING WS-FIELD-TOKEN DELIMITED BY '('
+                    INTO WS-JUNK WS-PAREN1
+           UNSTRING WS-PAREN1 DELIMITED BY ')'
+                    INTO WS-PAREN2 WS-JUNK2
+           UNSTRING WS-PAREN2 DELIMITED BY ','
+                    INTO WS-SPEC-1 WS-SPEC-2 WS-SPEC-3 WS-SPEC-4.
+
+      *   RECORD FIELD=(length,start,,target) - classic GENERATE
+      *   reformat card.  Target defaults to the source start when
+      *   the third/fourth operands are left blank.
+       ADD-REFORMAT-FIELD.
+           MOVE WS-W2 TO WS-FIELD-TOKEN
+           PERFORM PARSE-FIELD-SPEC
+           IF WS-CTL-COUNT < 20
+              ADD 1 TO WS-CTL-COUNT
+              MOVE FUNCTION NUMVAL(WS-SPEC-1)
+                                    TO WS-CTL-LEN(WS-CTL-COUNT)
+              MOVE FUNCTION NUMVAL(WS-SPEC-2)
+                                    TO WS-CTL-START(WS-CTL-COUNT)
+              IF WS-SPEC-4 NOT = SPACES
+                 MOVE FUNCTION NUMVAL(WS-SPEC-4)
+                                       TO WS-CTL-TARGET(WS-CTL-COUNT)
+              ELSE
+                 MOVE WS-CTL-START(WS-CTL-COUNT)
+                                       TO WS-CTL-TARGET(WS-CTL-COUNT)
+              END-IF
+           END-IF.
+
+       SET-PRIMARY-SELECT.
+           MOVE WS-W2 TO WS-FIELD-TOKEN
+           PERFORM PARSE-FIELD-SPEC
+           IF WS-W1 = 'INCLUDE'
+              MOVE 'I' TO WS-SEL-TYPE
+           ELSE
+              MOVE 'O' TO WS-SEL-TYPE
+           END-IF
+           MOVE FUNCTION NUMVAL(WS-SPEC-1) TO WS-SEL-START
+           MOVE FUNCTION NUMVAL(WS-SPEC-2) TO WS-SEL-LEN
+           IF WS-SEL-LEN > WS-MAX-SEL-LEN
+              MOVE WS-MAX-SEL-LEN TO WS-SEL-LEN
+           END-IF
+           MOVE WS-SPEC-3 TO WS-SEL-VALUE.
+
+      *   OUTPUT SYSUT3/SYSUT4 INCLUDE|OMIT FIELD=(start,length,value)
+      *   - per-output selection for the fan-out extracts.
+       SET-OUTPUT-SELECT.
+           MOVE WS-W4 TO WS-FIELD-TOKEN
+           PERFORM PARSE-FIELD-SPEC
+           EVALUATE WS-W2
+              WHEN 'SYSUT3'
+                 MOVE 'Y' TO WS-OUT3-REQ
+                 EVALUATE WS-W3
+                    WHEN 'INCLUDE'
+                       MOVE 'I' TO WS-SEL3-TYPE
+                       MOVE FUNCTION NUMVAL(WS-SPEC-1) TO WS-SEL3-START
+                       MOVE FUNCTION NUMVAL(WS-SPEC-2) TO WS-SEL3-LEN
+                       IF WS-SEL3-LEN > WS-MAX-SEL-LEN
+                          MOVE WS-MAX-SEL-LEN TO WS-SEL3-LEN
+                       END-IF
+                       MOVE WS-SPEC-3 TO WS-SEL3-VALUE
+                    WHEN 'OMIT'
+                       MOVE 'O' TO WS-SEL3-TYPE
+                       MOVE FUNCTION NUMVAL(WS-SPEC-1) TO WS-SEL3-START
+                       MOVE FUNCTION NUMVAL(WS-SPEC-2) TO WS-SEL3-LEN
+                       IF WS-SEL3-LEN > WS-MAX-SEL-LEN
+                          MOVE WS-MAX-SEL-LEN TO WS-SEL3-LEN
+                       END-IF
+                       MOVE WS-SPEC-3 TO WS-SEL3-VALUE
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN 'SYSUT4'
+                 MOVE 'Y' TO WS-OUT4-REQ
+                 EVALUATE WS-W3
+                    WHEN 'INCLUDE'
+                       MOVE 'I' TO WS-SEL4-TYPE
+                       MOVE FUNCTION NUMVAL(WS-SPEC-1) TO WS-SEL4-START
+                       MOVE FUNCTION NUMVAL(WS-SPEC-2) TO WS-SEL4-LEN
+                       IF WS-SEL4-LEN > WS-MAX-SEL-LEN
+                          MOVE WS-MAX-SEL-LEN TO WS-SEL4-LEN
+                       END-IF
+                       MOVE WS-SPEC-3 TO WS-SEL4-VALUE
+                    WHEN 'OMIT'
+                       MOVE 'O' TO WS-SEL4-TYPE
+                       MOVE FUNCTION NUMVAL(WS-SPEC-1) TO WS-SEL4-START
+                       MOVE FUNCTION NUMVAL(WS-SPEC-2) TO WS-SEL4-LEN
+                       IF WS-SEL4-LEN > WS-MAX-SEL-LEN
+                          MOVE WS-MAX-SEL-LEN TO WS-SEL4-LEN
+                       END-IF
+                       MOVE WS-SPEC-3 TO WS-SEL4-VALUE
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       SET-KEY-PARM.
+           MOVE WS-W1 TO WS-FIELD-TOKEN
+           PERFORM PARSE-FIELD-SPEC
+           MOVE FUNCTION NUMVAL(WS-SPEC-1) TO WS-KEY-START
+           MOVE FUNCTION NUMVAL(WS-SPEC-2) TO WS-KEY-LEN.
+
+       SET-ORG-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           IF WS-PAREN1(1:7) = 'INDEXED'
+              MOVE 'I' TO WS-ORG-MODE
+           ELSE
+              MOVE 'S' TO WS-ORG-MODE
+           END-IF.
+
+       SET-CHECKPOINT-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           MOVE FUNCTION NUMVAL(WS-PAREN1) TO WS-CKPT-FREQ.
+
+       SET-RESTART-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           IF WS-PAREN1(1:1) = 'Y'
+              MOVE 'Y' TO WS-RESTART-SW
+           END-IF.
+
+       SET-MAXLEN-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           MOVE FUNCTION NUMVAL(WS-PAREN1) TO WS-MAX-OUT-LEN.
+
+       SET-TRUNC-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           IF WS-PAREN1(1:1) = 'T'
+              MOVE 'T' TO WS-TRUNC-OPT
+           ELSE
+              MOVE 'S' TO WS-TRUNC-OPT
+           END-IF.
+
+       SET-EXPECT-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           MOVE 'Y' TO WS-EXPECT-SW
+           MOVE FUNCTION NUMVAL(WS-PAREN1) TO WS-EXPECT-COUNT.
+
+      *   TRANSLATE=ASCII converts EBCDIC input to ASCII on the way
+      *   out; TRANSLATE=EBCDIC converts ASCII input to EBCDIC.  No
+      *   TRANSLATE= card leaves bytes exactly as read, as today.
+       SET-TRANSLATE-PARM.
+           UNSTRING WS-W1 DELIMITED BY '=' INTO WS-JUNK WS-PAREN1
+           IF WS-PAREN1(1:5) = 'ASCII'
+              MOVE 'A' TO WS-TRANSLATE-OPT
+           ELSE
+              IF WS-PAREN1(1:6) = 'EBCDIC'
+                 MOVE 'E' TO WS-TRANSLATE-OPT
+              END-IF
+           END-IF.
+
+      *   PRTFILE has to open successfully before anything else does -
+      *   BUILD-OPEN-ERROR-MSG's WRITE PRTLINE is the only way any
+      *   other failure, including a bad SYSIN card caught by
+      *   READ-CONTROL-CARDS, can be reported - so PRTFILE opens
+      *   first, ahead of even the control-card read, and everything
+      *   downstream is skipped outright if that open itself fails.
+       OPEN-PRTFILE.
+           OPEN OUTPUT PRTFILE
+           IF PRT-STAT NOT = "00" AND NOT = "97"
+              MOVE 8 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+              MOVE 'N' TO WS-INIT-OK
+           END-IF.
+
        INIT.
-           OPEN INPUT  INFILE
-                OUTPUT OUTFILE
-                OUTPUT PRTFILE
-           IF IN-STAT  NOT = "00" AND NOT = "97"
-              MOVE "OPEN ERROR ON SYSUT1, STATUS=" TO WS-MSG
-              STRING WS-MSG DELIMITED BY SIZE
-                     IN-STAT  DELIMITED BY SIZE
+           IF WS-INIT-OK = 'Y'
+              OPEN INPUT INFILE
+              IF IN-STAT NOT = "00" AND NOT = "97"
+                 MOVE "SYSUT1  " TO WS-ERR-DD
+                 MOVE IN-STAT    TO WS-ERR-STAT
+                 PERFORM BUILD-OPEN-ERROR-MSG
+              END-IF
+              IF WS-ORG-MODE = 'I'
+                 PERFORM VALIDATE-KEY-LEN
+                 PERFORM OPEN-KSDS-OUTPUT
+              ELSE
+                 PERFORM OPEN-SEQ-OUTPUT
+              END-IF
+              PERFORM OPEN-FANOUT-FILES
+              MOVE 0 TO WS-COUNT WS-COUNT3 WS-COUNT4
+              MOVE 'N' TO WS-EOF
+           END-IF.
+
+      *   A COBOL RECORD KEY field is a fixed, compiled-in width -
+      *   OUTK-KEY is declared at WS-MAX-KEY-LEN (60) bytes, the one
+      *   key length this utility's KSDS loads support.  A KEY= card
+      *   asking for anything else can't be honored without comparing
+      *   against the wrong slice of the cluster's key, so it's
+      *   rejected here instead of silently mismatching.
+       VALIDATE-KEY-LEN.
+           IF WS-KEY-LEN > 0 AND WS-KEY-LEN NOT = WS-MAX-KEY-LEN
+              MOVE WS-KEY-LEN TO WS-RPT-NUM1
+              MOVE SPACES TO PRTLINE
+              STRING "KEY= LENGTH=" DELIMITED BY SIZE
+                     WS-RPT-NUM1    DELIMITED BY SIZE
+                     " NOT SUPPORTED, MUST BE 60" DELIMITED BY SIZE
                      INTO PRTLINE
+              END-STRING
               WRITE PRTLINE
-              STOP RUN
+              MOVE 8 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+              MOVE 'N' TO WS-INIT-OK
+           END-IF.
+
+       OPEN-SEQ-OUTPUT.
+           IF WS-RESTART-SW = 'Y'
+              OPEN EXTEND OUTFILE
+           ELSE
+              OPEN OUTPUT OUTFILE
            END-IF
            IF OUT-STAT NOT = "00" AND NOT = "97"
-              MOVE "OPEN ERROR ON SYSUT2, STATUS=" TO WS-MSG
-              STRING WS-MSG DELIMITED BY SIZE
-                     OUT-STAT DELIMITED BY SIZE
-                     INTO PRTLINE
-              WRITE PRTLINE
-              STOP RUN
+              MOVE "SYSUT2  " TO WS-ERR-DD
+              MOVE OUT-STAT   TO WS-ERR-STAT
+              PERFORM BUILD-OPEN-ERROR-MSG
+           END-IF.
+
+       OPEN-KSDS-OUTPUT.
+           IF WS-RESTART-SW = 'Y'
+              OPEN I-O OUTKSDS
+           ELSE
+              OPEN OUTPUT OUTKSDS
            END-IF
-           IF PRT-STAT NOT = "00" AND NOT = "97"
-              STOP RUN
+           IF OUTK-STAT NOT = "00" AND NOT = "97"
+              MOVE "SYSUT2  " TO WS-ERR-DD
+              MOVE OUTK-STAT  TO WS-ERR-STAT
+              PERFORM BUILD-OPEN-ERROR-MSG
+           END-IF.
+
+      *   On restart, SYSUT3/SYSUT4 must resume the same as SYSUT2
+      *   (OPEN EXTEND) - SKIP-TO-CHECKPOINT skips straight past the
+      *   already-processed input records, so a plain OPEN OUTPUT
+      *   here would truncate whatever fan-out output those records
+      *   already produced on the prior run.
+       OPEN-FANOUT-FILES.
+           MOVE 'N' TO WS-OUT3-ACTIVE
+           MOVE 'N' TO WS-OUT4-ACTIVE
+           IF WS-OUT3-REQ = 'Y'
+              IF WS-RESTART-SW = 'Y'
+                 OPEN EXTEND OUTFILE3
+              ELSE
+                 OPEN OUTPUT OUTFILE3
+              END-IF
+              IF OUT3-STAT = "00"
+                 MOVE 'Y' TO WS-OUT3-ACTIVE
+              ELSE
+                 IF OUT3-STAT NOT = "35" AND OUT3-STAT NOT = "97"
+                    MOVE "SYSUT3  " TO WS-ERR-DD
+                    MOVE OUT3-STAT  TO WS-ERR-STAT
+                    PERFORM BUILD-OPEN-ERROR-MSG
+                 END-IF
+              END-IF
            END-IF
-           MOVE 0 TO WS-COUNT
-           MOVE 'N' TO WS-EOF.
+           IF WS-OUT4-REQ = 'Y'
+              IF WS-RESTART-SW = 'Y'
+                 OPEN EXTEND OUTFILE4
+              ELSE
+                 OPEN OUTPUT OUTFILE4
+              END-IF
+              IF OUT4-STAT = "00"
+                 MOVE 'Y' TO WS-OUT4-ACTIVE
+              ELSE
+                 IF OUT4-STAT NOT = "35" AND OUT4-STAT NOT = "97"
+                    MOVE "SYSUT4  " TO WS-ERR-DD
+                    MOVE OUT4-STAT  TO WS-ERR-STAT
+                    PERFORM BUILD-OPEN-ERROR-MSG
+                 END-IF
+              END-IF
+           END-IF.
+
+       BUILD-OPEN-ERROR-MSG.
+           MOVE "OPEN ERROR ON " TO WS-MSG
+           MOVE SPACES TO PRTLINE
+           STRING WS-MSG      DELIMITED BY SIZE
+                  WS-ERR-DD   DELIMITED BY SIZE
+                  ", STATUS=" DELIMITED BY SIZE
+                  WS-ERR-STAT DELIMITED BY SIZE
+                  INTO PRTLINE
+           END-STRING
+           WRITE PRTLINE
+           MOVE 8 TO WS-RC-CANDIDATE
+           PERFORM BUMP-RC
+           MOVE 'N' TO WS-INIT-OK.
+
+       BUMP-RC.
+           IF WS-RC-CANDIDATE > WS-FINAL-RC
+              MOVE WS-RC-CANDIDATE TO WS-FINAL-RC
+           END-IF.
 
+      *----------------------------------------------------------------*
+      *  COPY-LOOP - read SYSUT1, reformat, copy to SYSUT2             *
+      *----------------------------------------------------------------*
        COPY-LOOP.
+           IF WS-RESTART-SW = 'Y' AND WS-CKPT-COUNT > 0
+              PERFORM SKIP-TO-CHECKPOINT
+           END-IF
            PERFORM UNTIL WS-EOF = 'Y'
               READ INFILE
                  AT END
                     MOVE 'Y' TO WS-EOF
                  NOT AT END
-                    ADD 1 TO WS-COUNT
-                    MOVE INREC(1:IN-LEN) TO OUTREC(1:IN-LEN)
-                    MOVE IN-LEN TO OUT-LEN
-                    WRITE OUTREC
-                    IF OUT-STAT NOT = "00"
-                       MOVE "WRITE ERROR ON SYSUT2, STATUS=" TO WS-MSG
-                       STRING WS-MSG DELIMITED BY SIZE
-                              OUT-STAT DELIMITED BY SIZE
-                              INTO PRTLINE
-                       WRITE PRTLINE
-                       STOP RUN
-                    END-IF
+                    PERFORM PROCESS-RECORD
               END-READ
            END-PERFORM.
 
-       REPORT.
-           ACCEPT CURR-DATE-TIME FROM CURRENT-DATE
+       SKIP-TO-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-IDX
+           PERFORM SKIP-ONE-RECORD
+              UNTIL WS-SKIP-IDX >= WS-CKPT-COUNT OR WS-EOF = 'Y'.
+
+       SKIP-ONE-RECORD.
+           READ INFILE
+              AT END
+                 MOVE 'Y' TO WS-EOF
+              NOT AT END
+                 ADD 1 TO WS-SKIP-IDX
+           END-READ.
+
+       PROCESS-RECORD.
+           ADD 1 TO WS-COUNT
+           MOVE IN-LEN TO WS-WORK-LEN
+           PERFORM APPLY-REFORMAT
+           PERFORM VALIDATE-LENGTH
+           PERFORM APPLY-TRANSLATE
+           IF WS-SKIP-THIS-RECORD = 'N'
+              PERFORM CHECK-PRIMARY-SELECT
+              IF WS-SEL-RESULT = 'Y'
+                 PERFORM WRITE-PRIMARY-OUTPUT
+              END-IF
+           END-IF
+           IF WS-OUT3-ACTIVE = 'Y'
+              PERFORM CHECK-SYSUT3-SELECT
+              IF WS-SEL-RESULT = 'Y'
+                 PERFORM WRITE-SYSUT3-OUTPUT
+              END-IF
+           END-IF
+           IF WS-OUT4-ACTIVE = 'Y'
+              PERFORM CHECK-SYSUT4-SELECT
+              IF WS-SEL-RESULT = 'Y'
+                 PERFORM WRITE-SYSUT4-OUTPUT
+              END-IF
+           END-IF
+           PERFORM CHECKPOINT-IF-DUE.
+
+      *   MAXLEN= sets SYSUT2's record-length ceiling; a record that
+      *   does not fit is either truncated down to WS-MAX-OUT-LEN
+      *   (TRUNC=T), which also shortens whatever SYSUT3/SYSUT4 later
+      *   write since they share the one reformatted buffer, or skipped
+      *   on the primary output only (TRUNC=S, the default) - SYSUT3/
+      *   SYSUT4 are independent extracts and still get the full-length
+      *   record.  Logged and counted either way.
+       VALIDATE-LENGTH.
+           MOVE 'N' TO WS-SKIP-THIS-RECORD
+           IF WS-MAX-OUT-LEN > 0 AND WS-WORK-LEN > WS-MAX-OUT-LEN
+              ADD 1 TO WS-TRUNC-COUNT
+              PERFORM LOG-LENGTH-VIOLATION
+              IF WS-TRUNC-OPT = 'T'
+                 MOVE WS-MAX-OUT-LEN TO WS-WORK-LEN
+              ELSE
+                 MOVE 'Y' TO WS-SKIP-THIS-RECORD
+              END-IF
+           END-IF.
+
+      *   TRANSLATE= byte conversion, applied to the reformatted
+      *   buffer just ahead of the primary/fan-out writes.
+       APPLY-TRANSLATE.
+           EVALUATE WS-TRANSLATE-OPT
+              WHEN 'A'
+                 INSPECT WS-OUTBUF(1:WS-WORK-LEN)
+                    CONVERTING WS-XLATE-ALL-BYTES TO WS-XLATE-TO-ASCII
+              WHEN 'E'
+                 INSPECT WS-OUTBUF(1:WS-WORK-LEN)
+                    CONVERTING WS-XLATE-ALL-BYTES TO WS-XLATE-TO-EBCDIC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       LOG-LENGTH-VIOLATION.
+           MOVE WS-COUNT    TO WS-RPT-NUM1
+           MOVE WS-WORK-LEN TO WS-RPT-NUM2
+           MOVE SPACES TO PRTLINE
+           STRING "RECLEN VIOLATION AT RECORD=" DELIMITED BY SIZE
+                  WS-RPT-NUM1                   DELIMITED BY SIZE
+                  "  LEN="                      DELIMITED BY SIZE
+                  WS-RPT-NUM2                   DELIMITED BY SIZE
+                  INTO PRTLINE
+           END-STRING
+           WRITE PRTLINE.
+
+       CHECKPOINT-IF-DUE.
+           IF WS-CKPT-FREQ > 0
+              IF FUNCTION MOD(WS-COUNT, WS-CKPT-FREQ) = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+           END-IF.
+
+      *   A checkpoint that can't be opened or written is logged and
+      *   bumps the RC like any other I/O failure, but doesn't stop
+      *   the copy itself - the primary/fan-out output is unaffected,
+      *   only the ability to restart from this point is lost.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE
+           IF CKPT-STAT NOT = "00" AND NOT = "97"
+              MOVE "OPEN ERROR ON CKPT01, STATUS=" TO WS-MSG
+              MOVE SPACES TO PRTLINE
+              STRING WS-MSG   DELIMITED BY SIZE
+                     CKPT-STAT DELIMITED BY SIZE
+                     INTO PRTLINE
+              END-STRING
+              WRITE PRTLINE
+              MOVE 8 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+           ELSE
+              MOVE WS-COUNT         TO CKPT-COUNT
+              MOVE WS-COUNT3        TO CKPT-COUNT3
+              MOVE WS-COUNT4        TO CKPT-COUNT4
+              MOVE WS-OMIT-COUNT    TO CKPT-OMIT-COUNT
+              MOVE WS-OMIT3-COUNT   TO CKPT-OMIT3-COUNT
+              MOVE WS-OMIT4-COUNT   TO CKPT-OMIT4-COUNT
+              MOVE WS-TRUNC-COUNT   TO CKPT-TRUNC-COUNT
+              MOVE WS-MIN-LEN       TO CKPT-MIN-LEN
+              MOVE WS-MAX-LEN       TO CKPT-MAX-LEN
+              MOVE WS-TOTAL-BYTES   TO CKPT-TOTAL-BYTES
+              MOVE WS-WRITTEN-COUNT TO CKPT-WRITTEN-COUNT
+              WRITE CKPTREC
+              IF CKPT-STAT NOT = "00"
+                 MOVE "WRITE ERROR ON CKPT01, STATUS=" TO WS-MSG
+                 MOVE SPACES TO PRTLINE
+                 STRING WS-MSG   DELIMITED BY SIZE
+                        CKPT-STAT DELIMITED BY SIZE
+                        INTO PRTLINE
+                 END-STRING
+                 WRITE PRTLINE
+                 MOVE 8 TO WS-RC-CANDIDATE
+                 PERFORM BUMP-RC
+              END-IF
+              CLOSE CKPTFILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-COUNT
+           OPEN INPUT CKPTFILE
+           IF CKPT-STAT = "00"
+              READ CKPTFILE
+                 NOT AT END
+                    MOVE CKPT-COUNT         TO WS-CKPT-COUNT
+                    MOVE CKPT-COUNT3        TO WS-COUNT3
+                    MOVE CKPT-COUNT4        TO WS-COUNT4
+                    MOVE CKPT-OMIT-COUNT    TO WS-OMIT-COUNT
+                    MOVE CKPT-OMIT3-COUNT   TO WS-OMIT3-COUNT
+                    MOVE CKPT-OMIT4-COUNT   TO WS-OMIT4-COUNT
+                    MOVE CKPT-TRUNC-COUNT   TO WS-TRUNC-COUNT
+                    MOVE CKPT-MIN-LEN       TO WS-MIN-LEN
+                    MOVE CKPT-MAX-LEN       TO WS-MAX-LEN
+                    MOVE CKPT-TOTAL-BYTES   TO WS-TOTAL-BYTES
+                    MOVE CKPT-WRITTEN-COUNT TO WS-WRITTEN-COUNT
+              END-READ
+              CLOSE CKPTFILE
+           END-IF
+           MOVE WS-CKPT-COUNT TO WS-COUNT.
+
+       CHECK-PRIMARY-SELECT.
+           EVALUATE WS-SEL-TYPE
+              WHEN 'I'
+                 IF INREC(WS-SEL-START: WS-SEL-LEN) =
+                                           WS-SEL-VALUE(1:WS-SEL-LEN)
+                    MOVE 'Y' TO WS-SEL-RESULT
+                 ELSE
+                    MOVE 'N' TO WS-SEL-RESULT
+                    ADD 1 TO WS-OMIT-COUNT
+                 END-IF
+              WHEN 'O'
+                 IF INREC(WS-SEL-START: WS-SEL-LEN) =
+                                           WS-SEL-VALUE(1:WS-SEL-LEN)
+                    MOVE 'N' TO WS-SEL-RESULT
+                    ADD 1 TO WS-OMIT-COUNT
+                 ELSE
+                    MOVE 'Y' TO WS-SEL-RESULT
+                 END-IF
+              WHEN OTHER
+                 MOVE 'Y' TO WS-SEL-RESULT
+           END-EVALUATE.
+
+      *   Copies the KEY=(start,len) slice of the reformatted record
+      *   into OUTK-KEY - a genuine copy, never traded with or moved
+      *   out of its original position - then carries the complete,
+      *   untouched reformatted record in OUTK-REST.  Nothing in the
+      *   original record's field layout is lost or relocated; the
+      *   record is simply 60 bytes longer than the QSAM/SYSUT2
+      *   equivalent, the same way a real VSAM load would carry its
+      *   key ahead of the data.  With no KEY= card WS-KEY-LEN stays
+      *   zero and the key defaults to the front of the record, capped
+      *   at the record's own length so it never reads past it.
+       BUILD-KSDS-RECORD.
+           MOVE SPACES TO OUTKREC
+           IF WS-KEY-LEN > 0
+              MOVE WS-OUTBUF(WS-KEY-START:WS-KEY-LEN)
+                TO OUTK-KEY(1:WS-KEY-LEN)
+           ELSE
+              IF WS-WORK-LEN < 60
+                 MOVE WS-OUTBUF(1:WS-WORK-LEN)
+                   TO OUTK-KEY(1:WS-WORK-LEN)
+              ELSE
+                 MOVE WS-OUTBUF(1:60) TO OUTK-KEY
+              END-IF
+           END-IF
+           MOVE WS-OUTBUF(1:WS-WORK-LEN) TO OUTK-REST(1:WS-WORK-LEN)
+           COMPUTE OUTK-LEN = 60 + WS-WORK-LEN.
+
+       WRITE-PRIMARY-OUTPUT.
+           IF WS-ORG-MODE = 'I'
+              PERFORM BUILD-KSDS-RECORD
+              WRITE OUTKREC
+              IF OUTK-STAT NOT = "00"
+                 MOVE "WRITE ERROR ON SYSUT2, STATUS=" TO WS-MSG
+                 MOVE SPACES TO PRTLINE
+                 STRING WS-MSG DELIMITED BY SIZE
+                        OUTK-STAT DELIMITED BY SIZE
+                        INTO PRTLINE
+                 END-STRING
+                 WRITE PRTLINE
+                 MOVE 8 TO WS-RC-CANDIDATE
+                 PERFORM BUMP-RC
+                 MOVE 'Y' TO WS-EOF
+              ELSE
+                 PERFORM TRACK-STATS
+              END-IF
+           ELSE
+              MOVE WS-OUTBUF(1:WS-WORK-LEN) TO OUTREC
+              MOVE WS-WORK-LEN TO OUT-LEN
+              WRITE OUTREC
+              IF OUT-STAT NOT = "00"
+                 MOVE "WRITE ERROR ON SYSUT2, STATUS=" TO WS-MSG
+                 MOVE SPACES TO PRTLINE
+                 STRING WS-MSG DELIMITED BY SIZE
+                        OUT-STAT DELIMITED BY SIZE
+                        INTO PRTLINE
+                 END-STRING
+                 WRITE PRTLINE
+                 MOVE 8 TO WS-RC-CANDIDATE
+                 PERFORM BUMP-RC
+                 MOVE 'Y' TO WS-EOF
+              ELSE
+                 PERFORM TRACK-STATS
+              END-IF
+           END-IF.
+
+      *   Record-length statistics, kept over every record actually
+      *   written to the primary output (WS-COUNT basis would also
+      *   include omitted/skipped records, which TRACK-STATS must
+      *   not count).
+       TRACK-STATS.
+           IF WS-MIN-LEN = 0 OR WS-WORK-LEN < WS-MIN-LEN
+              MOVE WS-WORK-LEN TO WS-MIN-LEN
+           END-IF
+           IF WS-WORK-LEN > WS-MAX-LEN
+              MOVE WS-WORK-LEN TO WS-MAX-LEN
+           END-IF
+           ADD WS-WORK-LEN TO WS-TOTAL-BYTES
+           ADD 1 TO WS-WRITTEN-COUNT.
+
+       CHECK-SYSUT3-SELECT.
+           EVALUATE WS-SEL3-TYPE
+              WHEN 'I'
+                 IF INREC(WS-SEL3-START: WS-SEL3-LEN) =
+                                           WS-SEL3-VALUE(1:WS-SEL3-LEN)
+                    MOVE 'Y' TO WS-SEL-RESULT
+                 ELSE
+                    MOVE 'N' TO WS-SEL-RESULT
+                    ADD 1 TO WS-OMIT3-COUNT
+                 END-IF
+              WHEN 'O'
+                 IF INREC(WS-SEL3-START: WS-SEL3-LEN) =
+                                           WS-SEL3-VALUE(1:WS-SEL3-LEN)
+                    MOVE 'N' TO WS-SEL-RESULT
+                    ADD 1 TO WS-OMIT3-COUNT
+                 ELSE
+                    MOVE 'Y' TO WS-SEL-RESULT
+                 END-IF
+              WHEN OTHER
+                 MOVE 'Y' TO WS-SEL-RESULT
+           END-EVALUATE.
+
+       CHECK-SYSUT4-SELECT.
+           EVALUATE WS-SEL4-TYPE
+              WHEN 'I'
+                 IF INREC(WS-SEL4-START: WS-SEL4-LEN) =
+                                           WS-SEL4-VALUE(1:WS-SEL4-LEN)
+                    MOVE 'Y' TO WS-SEL-RESULT
+                 ELSE
+                    MOVE 'N' TO WS-SEL-RESULT
+                    ADD 1 TO WS-OMIT4-COUNT
+                 END-IF
+              WHEN 'O'
+                 IF INREC(WS-SEL4-START: WS-SEL4-LEN) =
+                                           WS-SEL4-VALUE(1:WS-SEL4-LEN)
+                    MOVE 'N' TO WS-SEL-RESULT
+                    ADD 1 TO WS-OMIT4-COUNT
+                 ELSE
+                    MOVE 'Y' TO WS-SEL-RESULT
+                 END-IF
+              WHEN OTHER
+                 MOVE 'Y' TO WS-SEL-RESULT
+           END-EVALUATE.
+
+       WRITE-SYSUT3-OUTPUT.
+           MOVE WS-OUTBUF(1:WS-WORK-LEN) TO OUT3REC
+           MOVE WS-WORK-LEN TO OUT3-LEN
+           WRITE OUT3REC
+           IF OUT3-STAT NOT = "00"
+              MOVE "WRITE ERROR ON SYSUT3, STATUS=" TO WS-MSG
+              MOVE SPACES TO PRTLINE
+              STRING WS-MSG DELIMITED BY SIZE
+                     OUT3-STAT DELIMITED BY SIZE
+                     INTO PRTLINE
+              END-STRING
+              WRITE PRTLINE
+              MOVE 8 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+              MOVE 'Y' TO WS-EOF
+           ELSE
+              ADD 1 TO WS-COUNT3
+           END-IF.
+
+       WRITE-SYSUT4-OUTPUT.
+           MOVE WS-OUTBUF(1:WS-WORK-LEN) TO OUT4REC
+           MOVE WS-WORK-LEN TO OUT4-LEN
+           WRITE OUT4REC
+           IF OUT4-STAT NOT = "00"
+              MOVE "WRITE ERROR ON SYSUT4, STATUS=" TO WS-MSG
+              MOVE SPACES TO PRTLINE
+              STRING WS-MSG DELIMITED BY SIZE
+                     OUT4-STAT DELIMITED BY SIZE
+                     INTO PRTLINE
+              END-STRING
+              WRITE PRTLINE
+              MOVE 8 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+              MOVE 'Y' TO WS-EOF
+           ELSE
+              ADD 1 TO WS-COUNT4
+           END-IF.
+
+      *   With no RECORD FIELD= cards this degenerates to the original
+      *   byte-for-byte copy; otherwise each card's source slice is
+      *   moved into its target slice of WS-OUTBUF.
+       APPLY-REFORMAT.
+           IF WS-CTL-COUNT = 0
+              MOVE SPACES TO WS-OUTBUF
+              MOVE INREC(1:IN-LEN) TO WS-OUTBUF(1:IN-LEN)
+              MOVE IN-LEN TO WS-WORK-LEN
+           ELSE
+              MOVE 0 TO WS-WORK-LEN
+              MOVE SPACES TO WS-OUTBUF
+              PERFORM REFORMAT-ONE-FIELD
+                 VARYING WS-CTL-IDX FROM 1 BY 1
+                 UNTIL WS-CTL-IDX > WS-CTL-COUNT
+           END-IF.
+
+       REFORMAT-ONE-FIELD.
+           MOVE INREC(WS-CTL-START(WS-CTL-IDX): WS-CTL-LEN(WS-CTL-IDX))
+             TO WS-OUTBUF(WS-CTL-TARGET(WS-CTL-IDX):
+                          WS-CTL-LEN(WS-CTL-IDX))
+           COMPUTE WS-FIELD-END =
+              WS-CTL-TARGET(WS-CTL-IDX) + WS-CTL-LEN(WS-CTL-IDX) - 1
+           IF WS-FIELD-END > WS-WORK-LEN
+              MOVE WS-FIELD-END TO WS-WORK-LEN
+           END-IF.
+
+      *   EXPECT= control-total reconciliation.  WS-COUNT is the total
+      *   records READ from SYSUT1 (the same basis CHECKPOINT= uses
+      *   for restart positioning) - a mismatch is logged and forces
+      *   RC=12 regardless of any other condition seen during the run.
+       RECONCILE-COUNT.
+           IF WS-EXPECT-SW = 'Y' AND WS-COUNT NOT = WS-EXPECT-COUNT
+              MOVE WS-COUNT        TO WS-RPT-NUM1
+              MOVE WS-EXPECT-COUNT TO WS-RPT-NUM2
+              MOVE SPACES TO PRTLINE
+              STRING "CONTROL TOTAL MISMATCH - ACTUAL="
+                             DELIMITED BY SIZE
+                     WS-RPT-NUM1 DELIMITED BY SIZE
+                     "  EXPECTED=" DELIMITED BY SIZE
+                     WS-RPT-NUM2 DELIMITED BY SIZE
+                     INTO PRTLINE
+              END-STRING
+              WRITE PRTLINE
+              MOVE 12 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *  PRINT-REPORT - completion summary to SYSPRINT                 *
+      *----------------------------------------------------------------*
+       PRINT-REPORT.
+           IF WS-WRITTEN-COUNT = 0
+              MOVE 4 TO WS-RC-CANDIDATE
+              PERFORM BUMP-RC
+           END-IF
+           PERFORM RECONCILE-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:4)  TO CDT-YEAR
+           MOVE WS-CURRENT-DATE(5:2)  TO CDT-MONTH
+           MOVE WS-CURRENT-DATE(7:2)  TO CDT-DAY
+           MOVE WS-CURRENT-DATE(9:2)  TO CDT-HOUR
+           MOVE WS-CURRENT-DATE(11:2) TO CDT-MIN
+           MOVE WS-CURRENT-DATE(13:2) TO CDT-SEC
            MOVE CDYMD(CDT-YEAR, CDT-MONTH, CDT-DAY)  TO WS-CURR-DT
            MOVE CHTIME(CDT-HOUR, CDT-MIN, CDT-SEC)   TO WS-CURR-TM
+           MOVE WS-WRITTEN-COUNT TO WS-RPT-NUM1
+           MOVE WS-OMIT-COUNT  TO WS-RPT-NUM2
+           MOVE WS-COUNT3      TO WS-RPT-NUM3
+           MOVE WS-COUNT4      TO WS-RPT-NUM4
+           MOVE SPACES TO PRTLINE
            STRING "COBGENER COMPLETED  "
                   WS-CURR-DT DELIMITED BY SIZE
                   " "        DELIMITED BY SIZE
                   WS-CURR-TM DELIMITED BY SIZE
                   "  RECORDS COPIED=" DELIMITED BY SIZE
-                  FUNCTION NUMVAL-C(WS-COUNT)  DELIMITED BY SIZE
+                  WS-RPT-NUM1         DELIMITED BY SIZE
+                  "  OMITTED="        DELIMITED BY SIZE
+                  WS-RPT-NUM2         DELIMITED BY SIZE
+                  "  SYSUT3="         DELIMITED BY SIZE
+                  WS-RPT-NUM3         DELIMITED BY SIZE
+                  "  SYSUT4="         DELIMITED BY SIZE
+                  WS-RPT-NUM4         DELIMITED BY SIZE
+                  INTO PRTLINE
+           END-STRING
+           WRITE PRTLINE
+           IF WS-OUT3-ACTIVE = 'Y' OR WS-OUT4-ACTIVE = 'Y'
+              MOVE WS-OMIT3-COUNT TO WS-RPT-NUM1
+              MOVE WS-OMIT4-COUNT TO WS-RPT-NUM2
+              MOVE SPACES TO PRTLINE
+              STRING "SYSUT3 OMITTED="    DELIMITED BY SIZE
+                     WS-RPT-NUM1          DELIMITED BY SIZE
+                     "  SYSUT4 OMITTED="  DELIMITED BY SIZE
+                     WS-RPT-NUM2          DELIMITED BY SIZE
+                     INTO PRTLINE
+              END-STRING
+              WRITE PRTLINE
+           END-IF
+           IF WS-TRUNC-COUNT > 0
+              MOVE WS-TRUNC-COUNT TO WS-RPT-NUM1
+              MOVE SPACES TO PRTLINE
+              STRING "RECLEN VIOLATIONS=" DELIMITED BY SIZE
+                     WS-RPT-NUM1          DELIMITED BY SIZE
+                     "  TRUNC OPTION="    DELIMITED BY SIZE
+                     WS-TRUNC-OPT         DELIMITED BY SIZE
+                     INTO PRTLINE
+              END-STRING
+              WRITE PRTLINE
+           END-IF
+           PERFORM COMPUTE-AVG-LEN
+           PERFORM WRITE-STATS-LINE.
+
+      *   Guards the division when nothing was ever written - a
+      *   zero-record run leaves the average at zero rather than
+      *   raising SIZE ERROR.
+       COMPUTE-AVG-LEN.
+           IF WS-WRITTEN-COUNT > 0
+              COMPUTE WS-AVG-LEN ROUNDED =
+                 WS-TOTAL-BYTES / WS-WRITTEN-COUNT
+           END-IF.
+
+       WRITE-STATS-LINE.
+           MOVE WS-MIN-LEN     TO WS-RPT-NUM1
+           MOVE WS-MAX-LEN     TO WS-RPT-NUM2
+           MOVE WS-TOTAL-BYTES TO WS-RPT-NUM3
+           MOVE WS-AVG-LEN     TO WS-AVG-DISP
+           MOVE SPACES TO PRTLINE
+           STRING "RECLEN MIN="       DELIMITED BY SIZE
+                  WS-RPT-NUM1         DELIMITED BY SIZE
+                  "  MAX="            DELIMITED BY SIZE
+                  WS-RPT-NUM2         DELIMITED BY SIZE
+                  "  AVG="            DELIMITED BY SIZE
+                  WS-AVG-DISP         DELIMITED BY SIZE
+                  "  BYTES="          DELIMITED BY SIZE
+                  WS-RPT-NUM3         DELIMITED BY SIZE
                   INTO PRTLINE
            END-STRING
            WRITE PRTLINE.
 
        TIDY-UP.
-           CLOSE INFILE OUTFILE PRTFILE
+           CLOSE INFILE PRTFILE
+           IF WS-ORG-MODE = 'I'
+              CLOSE OUTKSDS
+           ELSE
+              CLOSE OUTFILE
+           END-IF
+           IF WS-OUT3-ACTIVE = 'Y'
+              CLOSE OUTFILE3
+           END-IF
+           IF WS-OUT4-ACTIVE = 'Y'
+              CLOSE OUTFILE4
+           END-IF
            EXIT.
 
-       DECLARATIVES.
-       END DECLARATIVES.
-
-       LOCAL-STORAGE SECTION.
-       LINKAGE SECTION.
+       END PROGRAM IEBGENER.
 
        FUNCTION-ID. CDYMD.
        DATA DIVISION.
@@ -172,4 +1229,4 @@
                   LS DELIMITED BY SIZE
                   INTO TRT
            GOBACK.
-       END FUNCTION CHTIME.
\ No newline at end of file
+       END FUNCTION CHTIME.
